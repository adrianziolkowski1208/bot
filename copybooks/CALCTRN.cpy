@@ -0,0 +1,16 @@
+000100*=============================================================*
+000200* CALCTRN.CPY                                                 *
+000300* CALC-TRANS-RECORD - batch input transaction layout for the  *
+000400* CALC-TRANS-FILE read by CALCULATOR in batch mode.  One      *
+000500* record carries a single NUM1 / OPERATOR / NUM2 triplet,     *
+000600* keyed by a sequence number so it can be checkpointed and    *
+000700* restarted.                                                  *
+000800*-------------------------------------------------------------*
+000900* DATE-WRITTEN.  2026-08-09.
+001000*=============================================================*
+001100 01  CALC-TRANS-RECORD.
+001200     05  CALC-TRANS-SEQ-NO        PIC 9(06).
+001300     05  CALC-TRANS-NUM1          PIC S9(09)V99.
+001400     05  CALC-TRANS-OPERATOR      PIC X(01).
+001500     05  CALC-TRANS-NUM2          PIC S9(09)V99.
+001600     05  FILLER                   PIC X(11).
