@@ -0,0 +1,14 @@
+000100*=============================================================*
+000200* CALCTID.CPY                                                 *
+000300* CALC-TRANSID-RECORD - single-record control file holding    *
+000400* the last transaction identifier issued by CALCULATOR, so    *
+000500* the ID stamped onto CALC-AUDIT-FILE / CALC-LEDGER-FILE stays *
+000600* unique across every run and both run modes, instead of      *
+000700* restarting from zero (batch's CALC-TRANS-SEQ-NO, or an      *
+000800* in-memory online counter) every time the program is run.    *
+000900*-------------------------------------------------------------*
+001000* DATE-WRITTEN.  2026-08-09.
+001100*=============================================================*
+001200 01  CALC-TRANSID-RECORD.
+001300     05  CALC-TRANSID-LAST-ISSUED    PIC 9(08).
+001400     05  FILLER                      PIC X(20).
