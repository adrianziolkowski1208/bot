@@ -0,0 +1,21 @@
+000100*=============================================================*
+000200* CALCRES.CPY                                                 *
+000300* CALC-RESULT-RECORD - batch output record for the            *
+000400* CALC-RESULT-FILE written by CALCULATOR in batch mode.       *
+000500* Carries the original triplet plus the computed RESULT and   *
+000600* a status code describing how the transaction came out.      *
+000700*-------------------------------------------------------------*
+000800* DATE-WRITTEN.  2026-08-09.
+000900*=============================================================*
+001000 01  CALC-RESULT-RECORD.
+001100     05  CALC-RESULT-SEQ-NO       PIC 9(06).
+001200     05  CALC-RESULT-NUM1         PIC S9(09)V99.
+001300     05  CALC-RESULT-OPERATOR     PIC X(01).
+001400     05  CALC-RESULT-NUM2         PIC S9(09)V99.
+001500     05  CALC-RESULT-VALUE        PIC S9(09)V99.
+001600     05  CALC-RESULT-STATUS       PIC X(08).
+001700         88  CALC-RESULT-IS-OK            VALUE 'OK'.
+001800         88  CALC-RESULT-IS-DIV-ZERO      VALUE 'DIVZERO'.
+001900         88  CALC-RESULT-IS-OVERFLOW      VALUE 'OVERFLOW'.
+002000         88  CALC-RESULT-IS-BAD-OPER      VALUE 'BADOPER'.
+002100     05  FILLER                   PIC X(10).
