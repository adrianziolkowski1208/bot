@@ -0,0 +1,13 @@
+000100*=============================================================*
+000200* CALCCKPT.CPY                                                *
+000300* CALC-CKPT-RECORD - single-record checkpoint written every   *
+000400* CALC-CKPT-INTERVAL transactions during a CALCULATOR batch   *
+000500* run, so a restarted JCL step can resume just past the last  *
+000600* sequence number that was actually posted to CALC-RESULT-    *
+000700* FILE instead of reprocessing the whole CALC-TRANS-FILE.     *
+000800*-------------------------------------------------------------*
+000900* DATE-WRITTEN.  2026-08-09.
+001000*=============================================================*
+001100 01  CALC-CKPT-RECORD.
+001200     05  CALC-CKPT-LAST-SEQ-NO    PIC 9(06).
+001300     05  FILLER                   PIC X(20).
