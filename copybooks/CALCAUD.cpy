@@ -0,0 +1,27 @@
+000100*=============================================================*
+000200* CALCAUD.CPY                                                 *
+000300* CALC-AUDIT-RECORD - one entry per transaction processed by  *
+000400* CALCULATOR (online or batch), appended to CALC-AUDIT-FILE   *
+000500* so a disputed result can be traced back after the fact.     *
+000600* Also COPYed into CALCRPT, which summarises this log.        *
+000700* FILLER is reserved for fields added by later enhancements.  *
+000800*-------------------------------------------------------------*
+000900* DATE-WRITTEN.  2026-08-09.
+001000*=============================================================*
+001100 01  CALC-AUDIT-RECORD.
+001150     05  CALC-AUD-TRANS-ID        PIC 9(08).
+001200     05  CALC-AUD-TIMESTAMP.
+001300         10  CALC-AUD-DATE        PIC 9(08).
+001400         10  CALC-AUD-TIME        PIC 9(08).
+001500     05  CALC-AUD-NUM1            PIC S9(09)V99.
+001600     05  CALC-AUD-OPERATOR        PIC X(01).
+001700     05  CALC-AUD-NUM2            PIC S9(09)V99.
+001800     05  CALC-AUD-RESULT          PIC S9(09)V99.
+001900     05  CALC-AUD-DIV-ZERO-SW     PIC X(01).
+002000         88  CALC-AUD-DIV-ZERO            VALUE 'Y'.
+002100         88  CALC-AUD-NO-DIV-ZERO         VALUE 'N'.
+002110     05  CALC-AUD-OVERFLOW-SW     PIC X(01).
+002120         88  CALC-AUD-OVERFLOW            VALUE 'Y'.
+002130         88  CALC-AUD-NO-OVERFLOW         VALUE 'N'.
+002140     05  CALC-AUD-OPERATOR-ID     PIC X(08).
+002200     05  FILLER                   PIC X(03).
