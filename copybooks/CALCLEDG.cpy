@@ -0,0 +1,14 @@
+000100*=============================================================*
+000200* CALCLEDG.CPY                                                *
+000300* CALC-LEDGER-RECORD - one entry per accepted RESULT, keyed   *
+000400* by the same transaction identifier written to the audit    *
+000500* log, in the fixed-width layout the ledger's intake job      *
+000600* expects so postings flow through without manual re-keying.  *
+000700*-------------------------------------------------------------*
+000800* DATE-WRITTEN.  2026-08-09.
+000900*=============================================================*
+001000 01  CALC-LEDGER-RECORD.
+001100     05  CALC-LEDG-TRANS-ID       PIC 9(08).
+001200     05  CALC-LEDG-POST-DATE      PIC 9(08).
+001300     05  CALC-LEDG-AMOUNT         PIC S9(09)V99.
+001400     05  FILLER                   PIC X(15).
