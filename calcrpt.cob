@@ -0,0 +1,413 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  CALCRPT.
+000300 AUTHOR.  J. KOWALSKI.
+000400 INSTALLATION.  DZIAL PRZETWARZANIA DANYCH.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*=================================================================*
+000800* MODIFICATION HISTORY                                            *
+000900*-----------------------------------------------------------------*
+001000* 2026-08-09  JK   Original version.  Reads CALC-AUDIT-FILE (the  *
+001100*                  log written by CALCULATOR) and prints one page *
+001200*                  per day showing transaction count and total by *
+001300*                  operator symbol, plus a count of division by   *
+001400*                  zero occurrences.                               *
+001500* 2026-08-09  JK   Daily summary now also breaks down each day's  *
+001600*                  transaction count by CALC-AUD-OPERATOR-ID, so   *
+001700*                  usage can be traced back to the shift that ran  *
+001800*                  it.                                             *
+001900* 2026-08-09  JK   Overflowed transactions (CALC-AUD-OVERFLOW-SW) *
+002000*                  are now excluded from the +/-/* count and       *
+002100*                  total, the same way a division by zero already  *
+002200*                  was, and counted on their own summary line.     *
+002300*                  The per-operator-ID breakdown now also tracks   *
+002400*                  how many of each operator's transactions ended  *
+002500*                  in a division-by-zero or overflow error.        *
+002600*=================================================================*
+002700*
+002800*-----------------------------------------------------------------*
+002900* ENVIRONMENT DIVISION                                             *
+003000*-----------------------------------------------------------------*
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.  IBM-370.
+003400 OBJECT-COMPUTER.  IBM-370.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT CALC-AUDIT-FILE ASSIGN TO 'CALCAUDT'
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS CALC-RPT-AUDIT-STATUS.
+004000 
+004100     SELECT CALC-REPORT-FILE ASSIGN TO 'CALCRPTO'
+004200         ORGANIZATION IS SEQUENTIAL
+004300         FILE STATUS IS CALC-RPT-PRINT-STATUS.
+004400 
+004500*-----------------------------------------------------------------*
+004600* DATA DIVISION                                                    *
+004700*-----------------------------------------------------------------*
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  CALC-AUDIT-FILE
+005100     RECORDING MODE IS F
+005200     LABEL RECORDS ARE STANDARD.
+005300     COPY CALCAUD.
+005400 
+005500 FD  CALC-REPORT-FILE
+005600     RECORDING MODE IS F
+005700     LABEL RECORDS ARE STANDARD
+005800     RECORD CONTAINS 132 CHARACTERS.
+005900 01  CALC-RPT-LINE                PIC X(132).
+006000 
+006100 WORKING-STORAGE SECTION.
+006200*-----------------------------------------------------------------*
+006300* FILE STATUS AND CONTROL SWITCHES                                  *
+006400*-----------------------------------------------------------------*
+006500 01  CALC-RPT-AUDIT-STATUS        PIC X(02) VALUE '00'.
+006600 01  CALC-RPT-PRINT-STATUS        PIC X(02) VALUE '00'.
+006700 
+006800 01  CALC-RPT-EOF-SW              PIC X(01) VALUE 'N'.
+006900     88  CALC-RPT-EOF                     VALUE 'Y'.
+007000     88  CALC-RPT-NOT-EOF                 VALUE 'N'.
+007100 
+007200 01  CALC-RPT-FIRST-REC-SW        PIC X(01) VALUE 'Y'.
+007300     88  CALC-RPT-FIRST-RECORD            VALUE 'Y'.
+007400     88  CALC-RPT-NOT-FIRST-RECORD        VALUE 'N'.
+007500
+007600 01  CALC-RPT-INIT-SW             PIC X(01) VALUE 'Y'.
+007700     88  CALC-RPT-INIT-OK                 VALUE 'Y'.
+007800     88  CALC-RPT-INIT-FAILED              VALUE 'N'.
+007900
+008000 01  CALC-RPT-CURRENT-DATE        PIC 9(08) VALUE ZERO.
+008100 
+008200*-----------------------------------------------------------------*
+008300* PER-DAY ACCUMULATORS                                              *
+008400*-----------------------------------------------------------------*
+008500 01  CALC-RPT-PLUS-COUNT          PIC 9(06) COMP VALUE ZERO.
+008600 01  CALC-RPT-PLUS-TOTAL          PIC S9(09)V99 VALUE ZERO.
+008700 01  CALC-RPT-MINUS-COUNT         PIC 9(06) COMP VALUE ZERO.
+008800 01  CALC-RPT-MINUS-TOTAL         PIC S9(09)V99 VALUE ZERO.
+008900 01  CALC-RPT-TIMES-COUNT         PIC 9(06) COMP VALUE ZERO.
+009000 01  CALC-RPT-TIMES-TOTAL         PIC S9(09)V99 VALUE ZERO.
+009100 01  CALC-RPT-DIVIDE-COUNT        PIC 9(06) COMP VALUE ZERO.
+009200 01  CALC-RPT-DIVIDE-TOTAL        PIC S9(09)V99 VALUE ZERO.
+009300 01  CALC-RPT-DIVZERO-COUNT       PIC 9(06) COMP VALUE ZERO.
+009400 01  CALC-RPT-OVERFLOW-COUNT      PIC 9(06) COMP VALUE ZERO.
+009500
+009600*-----------------------------------------------------------------*
+009700* PER-DAY OPERATOR-ID BREAKDOWN TABLE                               *
+009800*-----------------------------------------------------------------*
+009900 01  CALC-RPT-OPER-TABLE.
+010000     05  CALC-RPT-OPER-ENTRY OCCURS 20 TIMES
+010100                             INDEXED BY CALC-RPT-OPER-IDX.
+010200         10  CALC-RPT-OPER-ID      PIC X(08).
+010300         10  CALC-RPT-OPER-COUNT   PIC 9(06) COMP.
+010400         10  CALC-RPT-OPER-ERRORS  PIC 9(06) COMP.
+010500 01  CALC-RPT-OPER-COUNT-USED     PIC 9(04) COMP VALUE ZERO.
+010600 01  CALC-RPT-OPER-FOUND-SW       PIC X(01) VALUE 'N'.
+010700     88  CALC-RPT-OPER-FOUND              VALUE 'Y'.
+010800     88  CALC-RPT-OPER-NOT-FOUND          VALUE 'N'.
+010900 01  CALC-RPT-OPER-FULL-SW        PIC X(01) VALUE 'N'.
+011000     88  CALC-RPT-OPER-TABLE-FULL         VALUE 'Y'.
+011100     88  CALC-RPT-OPER-TABLE-NOT-FULL     VALUE 'N'.
+011200
+011300*-----------------------------------------------------------------*
+011400* PRINT LINE LAYOUTS                                                *
+011500*-----------------------------------------------------------------*
+011600 01  CALC-RPT-HEADING-LINE.
+011700     05  FILLER                  PIC X(22) VALUE
+011800         'RAPORT DZIENNY - DATA '.
+011900     05  CALC-RPT-H-DATE         PIC 9(08).
+012000     05  FILLER                  PIC X(10) VALUE SPACES.
+012100 
+012200 01  CALC-RPT-DETAIL-LINE.
+012300     05  FILLER                  PIC X(09) VALUE 'Operator '.
+012400     05  CALC-RPT-D-SYMBOL       PIC X(01).
+012500     05  FILLER                  PIC X(10) VALUE '  Liczba: '.
+012600     05  CALC-RPT-D-COUNT        PIC ZZZZZ9.
+012700     05  FILLER                  PIC X(08) VALUE '  Suma: '.
+012800     05  CALC-RPT-D-TOTAL        PIC -(9)9.99.
+012900 
+013000 01  CALC-RPT-DIVZERO-LINE.
+013100     05  FILLER                  PIC X(37) VALUE
+013200         'Liczba bledow dzielenia przez zero: '.
+013300     05  CALC-RPT-DZ-COUNT       PIC ZZZZZ9.
+013400
+013500 01  CALC-RPT-OVERFLOW-LINE.
+013600     05  FILLER                  PIC X(37) VALUE
+013700         'Liczba bledow przekroczenia zakresu: '.
+013800     05  CALC-RPT-OF-COUNT       PIC ZZZZZ9.
+013900
+014000 01  CALC-RPT-OPER-LINE.
+014100     05  FILLER                  PIC X(16) VALUE
+014200         '  Operator ID: '.
+014300     05  CALC-RPT-OP-ID          PIC X(08).
+014400     05  FILLER                  PIC X(10) VALUE '  Liczba: '.
+014500     05  CALC-RPT-OP-COUNT       PIC ZZZZZ9.
+014600     05  FILLER                  PIC X(10) VALUE '  Bledy: '.
+014700     05  CALC-RPT-OP-ERR-COUNT   PIC ZZZZZ9.
+014800
+014900 01  CALC-RPT-OPER-FULL-LINE.
+015000     05  FILLER                  PIC X(56) VALUE
+015100         'UWAGA - wiecej niz 20 operatorow, reszta pominieta.'.
+015200 01  CALC-RPT-BLANK-LINE         PIC X(01) VALUE SPACE.
+015300 
+015400*-----------------------------------------------------------------*
+015500* PROCEDURE DIVISION                                                *
+015600*-----------------------------------------------------------------*
+015700 PROCEDURE DIVISION.
+015800*=================================================================*
+015900* MAIN-PARAGRAPH - reads the audit log once, breaking on date.    *
+016000*=================================================================*
+016100 MAIN-PARAGRAPH.
+016200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+016300
+016400     IF CALC-RPT-INIT-OK
+016500         PERFORM 2000-READ-AUDIT-RECORD THRU 2000-EXIT
+016600
+016700         PERFORM 3000-PROCESS-AUDIT-RECORD THRU 3000-EXIT
+016800             UNTIL CALC-RPT-EOF
+016900
+017000         IF CALC-RPT-NOT-FIRST-RECORD
+017100             PERFORM 4000-PRINT-DAILY-SUMMARY THRU 4000-EXIT
+017200         END-IF
+017300
+017400         PERFORM 9000-TERMINATE THRU 9000-EXIT
+017500     END-IF
+017600
+017700     STOP RUN.
+017800
+017900*=================================================================*
+018000* 1000-INITIALIZE - opens the audit log and the report file,       *
+018100* reporting a clean error and skipping the run instead of          *
+018200* falling through to a READ on an unopened file if either fails.  *
+018300*=================================================================*
+018400 1000-INITIALIZE.
+018500     SET CALC-RPT-INIT-OK TO TRUE
+018600     OPEN INPUT  CALC-AUDIT-FILE
+018700     IF CALC-RPT-AUDIT-STATUS NOT = '00'
+018800         DISPLAY 'Blad otwarcia CALC-AUDIT-FILE, status: '
+018900             CALC-RPT-AUDIT-STATUS
+019000         SET CALC-RPT-INIT-FAILED TO TRUE
+019100     ELSE
+019200         OPEN OUTPUT CALC-REPORT-FILE
+019300         IF CALC-RPT-PRINT-STATUS NOT = '00'
+019400             DISPLAY 'Blad otwarcia CALC-REPORT-FILE, status: '
+019500                 CALC-RPT-PRINT-STATUS
+019600             SET CALC-RPT-INIT-FAILED TO TRUE
+019700             CLOSE CALC-AUDIT-FILE
+019800         END-IF
+019900     END-IF.
+020000 1000-EXIT.
+020100     EXIT.
+020200 
+020300*=================================================================*
+020400* 1100-RESET-DAILY-TOTALS                                          *
+020500*=================================================================*
+020600 1100-RESET-DAILY-TOTALS.
+020700     MOVE ZERO TO CALC-RPT-PLUS-COUNT    CALC-RPT-PLUS-TOTAL
+020800     MOVE ZERO TO CALC-RPT-MINUS-COUNT   CALC-RPT-MINUS-TOTAL
+020900     MOVE ZERO TO CALC-RPT-TIMES-COUNT   CALC-RPT-TIMES-TOTAL
+021000     MOVE ZERO TO CALC-RPT-DIVIDE-COUNT  CALC-RPT-DIVIDE-TOTAL
+021100     MOVE ZERO TO CALC-RPT-DIVZERO-COUNT
+021200     MOVE ZERO TO CALC-RPT-OVERFLOW-COUNT
+021300     MOVE ZERO TO CALC-RPT-OPER-COUNT-USED
+021400     SET CALC-RPT-OPER-TABLE-NOT-FULL TO TRUE.
+021500 1100-EXIT.
+021600     EXIT.
+021700 
+021800*=================================================================*
+021900* 2000-READ-AUDIT-RECORD                                           *
+022000*=================================================================*
+022100 2000-READ-AUDIT-RECORD.
+022200     READ CALC-AUDIT-FILE
+022300         AT END
+022400             SET CALC-RPT-EOF TO TRUE
+022500     END-READ.
+022600 2000-EXIT.
+022700     EXIT.
+022800 
+022900*=================================================================*
+023000* 3000-PROCESS-AUDIT-RECORD - drives the date control break.      *
+023100*=================================================================*
+023200 3000-PROCESS-AUDIT-RECORD.
+023300     IF CALC-RPT-FIRST-RECORD
+023400         PERFORM 1100-RESET-DAILY-TOTALS THRU 1100-EXIT
+023500         MOVE CALC-AUD-DATE TO CALC-RPT-CURRENT-DATE
+023600         SET CALC-RPT-NOT-FIRST-RECORD TO TRUE
+023700     END-IF
+023800 
+023900     IF CALC-AUD-DATE NOT = CALC-RPT-CURRENT-DATE
+024000         PERFORM 4000-PRINT-DAILY-SUMMARY THRU 4000-EXIT
+024100         PERFORM 1100-RESET-DAILY-TOTALS THRU 1100-EXIT
+024200         MOVE CALC-AUD-DATE TO CALC-RPT-CURRENT-DATE
+024300     END-IF
+024400 
+024500     PERFORM 3100-ACCUMULATE-RECORD THRU 3100-EXIT
+024600     PERFORM 3150-ACCUMULATE-OPERATOR THRU 3150-EXIT
+024700
+024800     PERFORM 2000-READ-AUDIT-RECORD THRU 2000-EXIT.
+024900 3000-EXIT.
+025000     EXIT.
+025100 
+025200*=================================================================*
+025300* 3100-ACCUMULATE-RECORD - folds one audit record into the        *
+025400* running per-day counters for its operator symbol.               *
+025500*=================================================================*
+025600 3100-ACCUMULATE-RECORD.
+025700     IF CALC-AUD-OVERFLOW
+025800         ADD 1 TO CALC-RPT-OVERFLOW-COUNT
+025900     ELSE
+026000         EVALUATE CALC-AUD-OPERATOR
+026100             WHEN '+'
+026200                 ADD 1 TO CALC-RPT-PLUS-COUNT
+026300                 ADD CALC-AUD-RESULT TO CALC-RPT-PLUS-TOTAL
+026400             WHEN '-'
+026500                 ADD 1 TO CALC-RPT-MINUS-COUNT
+026600                 ADD CALC-AUD-RESULT TO CALC-RPT-MINUS-TOTAL
+026700             WHEN '*'
+026800                 ADD 1 TO CALC-RPT-TIMES-COUNT
+026900                 ADD CALC-AUD-RESULT TO CALC-RPT-TIMES-TOTAL
+027000             WHEN '/'
+027100                 IF CALC-AUD-DIV-ZERO
+027200                     ADD 1 TO CALC-RPT-DIVZERO-COUNT
+027300                 ELSE
+027400                     ADD 1 TO CALC-RPT-DIVIDE-COUNT
+027500                     ADD CALC-AUD-RESULT TO CALC-RPT-DIVIDE-TOTAL
+027600                 END-IF
+027700             WHEN OTHER
+027800                 CONTINUE
+027900         END-EVALUATE
+028000     END-IF.
+028100 3100-EXIT.
+028200     EXIT.
+028300
+028400*=================================================================*
+028500* 3150-ACCUMULATE-OPERATOR - folds one audit record's operator ID *
+028600* into the running per-day operator activity table.               *
+028700*=================================================================*
+028800 3150-ACCUMULATE-OPERATOR.
+028900     SET CALC-RPT-OPER-NOT-FOUND TO TRUE
+029000     PERFORM 3160-CHECK-OPERATOR-SLOT THRU 3160-EXIT
+029100         VARYING CALC-RPT-OPER-IDX FROM 1 BY 1
+029200         UNTIL CALC-RPT-OPER-IDX > CALC-RPT-OPER-COUNT-USED
+029300            OR CALC-RPT-OPER-FOUND
+029400
+029500     IF CALC-RPT-OPER-NOT-FOUND
+029600         IF CALC-RPT-OPER-COUNT-USED < 20
+029700             ADD 1 TO CALC-RPT-OPER-COUNT-USED
+029800             SET CALC-RPT-OPER-IDX TO CALC-RPT-OPER-COUNT-USED
+029900             MOVE CALC-AUD-OPERATOR-ID
+030000                 TO CALC-RPT-OPER-ID(CALC-RPT-OPER-IDX)
+030100             MOVE 1 TO CALC-RPT-OPER-COUNT(CALC-RPT-OPER-IDX)
+030200             MOVE ZERO TO CALC-RPT-OPER-ERRORS(CALC-RPT-OPER-IDX)
+030300             IF CALC-AUD-DIV-ZERO OR CALC-AUD-OVERFLOW
+030400                 MOVE 1 TO CALC-RPT-OPER-ERRORS(CALC-RPT-OPER-IDX)
+030500             END-IF
+030600         ELSE
+030700             IF CALC-RPT-OPER-TABLE-NOT-FULL
+030800                 DISPLAY 'UWAGA: tabela operatorow pelna - '
+030900                     'pomijam kolejne identyfikatory.'
+031000                 SET CALC-RPT-OPER-TABLE-FULL TO TRUE
+031100             END-IF
+031200         END-IF
+031300     END-IF.
+031400 3150-EXIT.
+031500     EXIT.
+031600
+031700*=================================================================*
+031800* 3160-CHECK-OPERATOR-SLOT - tested by 3150 against one table      *
+031900* entry at a time, looking for a matching operator ID.             *
+032000*=================================================================*
+032100 3160-CHECK-OPERATOR-SLOT.
+032200     IF CALC-RPT-OPER-ID(CALC-RPT-OPER-IDX) = CALC-AUD-OPERATOR-ID
+032300         ADD 1 TO CALC-RPT-OPER-COUNT(CALC-RPT-OPER-IDX)
+032400         IF CALC-AUD-DIV-ZERO OR CALC-AUD-OVERFLOW
+032500             ADD 1 TO CALC-RPT-OPER-ERRORS(CALC-RPT-OPER-IDX)
+032600         END-IF
+032700         SET CALC-RPT-OPER-FOUND TO TRUE
+032800     END-IF.
+032900 3160-EXIT.
+033000     EXIT.
+033100
+033200*=================================================================*
+033300* 4000-PRINT-DAILY-SUMMARY - one page for CALC-RPT-CURRENT-DATE.  *
+033400*=================================================================*
+033500 4000-PRINT-DAILY-SUMMARY.
+033600     MOVE CALC-RPT-CURRENT-DATE TO CALC-RPT-H-DATE
+033700     WRITE CALC-RPT-LINE FROM CALC-RPT-HEADING-LINE
+033800         AFTER ADVANCING PAGE
+033900     WRITE CALC-RPT-LINE FROM CALC-RPT-BLANK-LINE
+034000         AFTER ADVANCING 1 LINE
+034100 
+034200     MOVE '+'                  TO CALC-RPT-D-SYMBOL
+034300     MOVE CALC-RPT-PLUS-COUNT  TO CALC-RPT-D-COUNT
+034400     MOVE CALC-RPT-PLUS-TOTAL  TO CALC-RPT-D-TOTAL
+034500     WRITE CALC-RPT-LINE FROM CALC-RPT-DETAIL-LINE
+034600         AFTER ADVANCING 1 LINE
+034700 
+034800     MOVE '-'                  TO CALC-RPT-D-SYMBOL
+034900     MOVE CALC-RPT-MINUS-COUNT TO CALC-RPT-D-COUNT
+035000     MOVE CALC-RPT-MINUS-TOTAL TO CALC-RPT-D-TOTAL
+035100     WRITE CALC-RPT-LINE FROM CALC-RPT-DETAIL-LINE
+035200         AFTER ADVANCING 1 LINE
+035300 
+035400     MOVE '*'                  TO CALC-RPT-D-SYMBOL
+035500     MOVE CALC-RPT-TIMES-COUNT TO CALC-RPT-D-COUNT
+035600     MOVE CALC-RPT-TIMES-TOTAL TO CALC-RPT-D-TOTAL
+035700     WRITE CALC-RPT-LINE FROM CALC-RPT-DETAIL-LINE
+035800         AFTER ADVANCING 1 LINE
+035900 
+036000     MOVE '/'                   TO CALC-RPT-D-SYMBOL
+036100     MOVE CALC-RPT-DIVIDE-COUNT TO CALC-RPT-D-COUNT
+036200     MOVE CALC-RPT-DIVIDE-TOTAL TO CALC-RPT-D-TOTAL
+036300     WRITE CALC-RPT-LINE FROM CALC-RPT-DETAIL-LINE
+036400         AFTER ADVANCING 1 LINE
+036500 
+036600     WRITE CALC-RPT-LINE FROM CALC-RPT-BLANK-LINE
+036700         AFTER ADVANCING 1 LINE
+036800 
+036900     MOVE CALC-RPT-DIVZERO-COUNT TO CALC-RPT-DZ-COUNT
+037000     WRITE CALC-RPT-LINE FROM CALC-RPT-DIVZERO-LINE
+037100         AFTER ADVANCING 1 LINE
+037200
+037300     MOVE CALC-RPT-OVERFLOW-COUNT TO CALC-RPT-OF-COUNT
+037400     WRITE CALC-RPT-LINE FROM CALC-RPT-OVERFLOW-LINE
+037500         AFTER ADVANCING 1 LINE
+037600
+037700     WRITE CALC-RPT-LINE FROM CALC-RPT-BLANK-LINE
+037800         AFTER ADVANCING 1 LINE
+037900
+038000     PERFORM 4100-PRINT-ONE-OPERATOR THRU 4100-EXIT
+038100         VARYING CALC-RPT-OPER-IDX FROM 1 BY 1
+038200         UNTIL CALC-RPT-OPER-IDX > CALC-RPT-OPER-COUNT-USED
+038300
+038400     IF CALC-RPT-OPER-TABLE-FULL
+038500         WRITE CALC-RPT-LINE FROM CALC-RPT-OPER-FULL-LINE
+038600             AFTER ADVANCING 1 LINE
+038700     END-IF.
+038800 4000-EXIT.
+038900     EXIT.
+039000
+039100*=================================================================*
+039200* 4100-PRINT-ONE-OPERATOR - prints one operator ID's transaction   *
+039300* count for the day, so activity can be traced back to a shift.   *
+039400*=================================================================*
+039500 4100-PRINT-ONE-OPERATOR.
+039600     MOVE CALC-RPT-OPER-ID(CALC-RPT-OPER-IDX)    TO CALC-RPT-OP-ID
+039700     MOVE CALC-RPT-OPER-COUNT(CALC-RPT-OPER-IDX)
+039800         TO CALC-RPT-OP-COUNT
+039900     MOVE CALC-RPT-OPER-ERRORS(CALC-RPT-OPER-IDX)
+040000         TO CALC-RPT-OP-ERR-COUNT
+040100     WRITE CALC-RPT-LINE FROM CALC-RPT-OPER-LINE
+040200         AFTER ADVANCING 1 LINE.
+040300 4100-EXIT.
+040400     EXIT.
+040500
+040600*=================================================================*
+040700* 9000-TERMINATE                                                   *
+040800*=================================================================*
+040900 9000-TERMINATE.
+041000     CLOSE CALC-AUDIT-FILE
+041100     CLOSE CALC-REPORT-FILE.
+041200 9000-EXIT.
+041300     EXIT.
