@@ -1,55 +1,699 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULATOR.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  NUM1             PIC S9(9)V99.
-       01  NUM2             PIC S9(9)V99.
-       01  RESULT           PIC S9(9)V99.
-       01  OPERATOR         PIC X.
-       01  CONTINUE-FLAG    PIC X VALUE 'T'.
-       01  DIV-BY-ZERO-MSG  PIC X(28)
-           VALUE 'Blad: dzielenie przez zero.'.
-
-       PROCEDURE DIVISION.
-       MAIN-PARAGRAPH.
-           DISPLAY '=== Kalkulator COBOL ==='.
-
-           PERFORM UNTIL CONTINUE-FLAG = 'N'
-               DISPLAY 'Podaj pierwsza liczbe:'
-               ACCEPT NUM1
-
-               DISPLAY 'Podaj operator (+, -, *, /):'
-               ACCEPT OPERATOR
-
-               DISPLAY 'Podaj druga liczbe:'
-               ACCEPT NUM2
-
-               EVALUATE OPERATOR
-                   WHEN '+'
-                       COMPUTE RESULT = NUM1 + NUM2
-                       DISPLAY 'Wynik: ' RESULT
-                   WHEN '-'
-                       COMPUTE RESULT = NUM1 - NUM2
-                       DISPLAY 'Wynik: ' RESULT
-                   WHEN '*'
-                       COMPUTE RESULT = NUM1 * NUM2
-                       DISPLAY 'Wynik: ' RESULT
-                   WHEN '/'
-                       IF NUM2 = 0
-                           DISPLAY DIV-BY-ZERO-MSG
-                       ELSE
-                           COMPUTE RESULT = NUM1 / NUM2
-                           DISPLAY 'Wynik: ' RESULT
-                       END-IF
-                   WHEN OTHER
-                       DISPLAY 'Nieznany operator.'
-               END-EVALUATE
-
-               DISPLAY 'Czy chcesz kontynuowac? (T/N):'
-               ACCEPT CONTINUE-FLAG
-               MOVE FUNCTION UPPER-CASE(CONTINUE-FLAG) TO CONTINUE-FLAG
-           END-PERFORM
-
-           DISPLAY 'Koniec programu.'
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  CALCULATOR.
+000300 AUTHOR.  J. KOWALSKI.
+000400 INSTALLATION.  DZIAL PRZETWARZANIA DANYCH.
+000500 DATE-WRITTEN.  2021-03-15.
+000600 DATE-COMPILED.
+000700*=================================================================*
+000800* MODIFICATION HISTORY                                            *
+000900*-----------------------------------------------------------------*
+001000* 2021-03-15  JK   Original version - interactive four-function   *
+001100*                  calculator driven entirely from ACCEPT/DISPLAY.*
+001200* 2026-08-09  JK   Added batch transaction mode.  CALCULATOR now  *
+001300*                  checks the invoking command line for a BATCH   *
+001400*                  parameter; when present it drives the same     *
+001500*                  EVALUATE arithmetic off CALC-TRANS-FILE input  *
+001600*                  records instead of the terminal, and posts one *
+001700*                  CALC-RESULT-FILE record per transaction.       *
+001800* 2026-08-09  JK   Added CALC-AUDIT-FILE.  Every transaction,     *
+001900*                  online or batch, now appends a timestamped     *
+002000*                  audit record so a disputed RESULT can be       *
+002100*                  traced back after the fact.                    *
+002200* 2026-08-09  JK   ACCEPT NUM1/NUM2 now re-prompt the operator    *
+002300*                  until a numeric value is entered, instead of   *
+002400*                  letting a mistyped letter fall through into    *
+002500*                  COMPUTE.                                       *
+002600* 2026-08-09  JK   Added ON SIZE ERROR to the +, -, * COMPUTE     *
+002700*                  statements so an overflow is reported          *
+002800*                  instead of handed out as a silently wrong      *
+002900*                  RESULT.                                        *
+003000* 2026-08-09  JK   Batch mode now checkpoints the last posted     *
+003100*                  sequence number to CALC-CKPT-FILE every        *
+003200*                  CALC-CKPT-INTERVAL transactions and skips      *
+003300*                  anything at or below that number on restart,   *
+003400*                  so a rerun does not reprocess posted work.     *
+003500* 2026-08-09  JK   Added ACCUMULATOR.  After an online            *
+003600*                  calculation the operator may choose to carry   *
+003700*                  RESULT into the next NUM1 instead of re-keying *
+003800*                  it, chaining calculations like M+ on a desk    *
+003900*                  calculator.                                    *
+004000* 2026-08-09  JK   The / and * branches now COMPUTE ... ROUNDED   *
+004100*                  instead of truncating toward zero, matching    *
+004200*                  standard rounding conventions.                 *
+004300* 2026-08-09  JK   Added CALC-LEDGER-FILE.  Every accepted        *
+004400*                  RESULT is now posted there, keyed by the       *
+004500*                  same CALC-TRANS-ID-CURRENT stamped onto the    *
+004600*                  matching CALC-AUDIT-FILE entry, for automatic  *
+004700*                  downstream ledger posting.                     *
+004800* 2026-08-09  JK   MAIN-PARAGRAPH now obtains an operator ID at   *
+004900*                  startup - keyed in online, taken from the      *
+005000*                  command line in batch - and stamps it onto     *
+005100*                  every CALC-AUDIT-FILE entry written that run,  *
+005200*                  so usage can be traced back to a shift.        *
+005300* 2026-08-09  JK   CALC-AUDIT-FILE / CALC-LEDGER-FILE now fall    *
+005400*                  back to OPEN OUTPUT the first time OPEN EXTEND *
+005500*                  reports file status 35, so a fresh system      *
+005600*                  actually gets the files created instead of     *
+005700*                  silently writing nothing.                      *
+005800* 2026-08-09  JK   ACCEPT NUM1/NUM2 re-prompt loops changed to    *
+005900*                  PERFORM ... WITH TEST AFTER so a value left    *
+006000*                  over from a prior online calculation no        *
+006100*                  longer skips the re-prompt.                    *
+006200* 2026-08-09  JK   Batch mode now clears CALC-CKPT-FILE once      *
+006300*                  CALC-TRANS-FILE reaches a clean end of file,   *
+006400*                  and opens CALC-RESULT-FILE EXTEND only when    *
+006500*                  CALC-RESTART-SEQ-NO shows a genuine restart,   *
+006600*                  so an unrelated later run is never mistaken    *
+006700*                  for a restart and posted RESULT rows from      *
+006800*                  before an abend are no longer lost.            *
+006900* 2026-08-09  JK   CALC-TRANS-ID-CURRENT is now issued from a     *
+007000*                  persistent CALC-TRANSID-FILE counter instead   *
+007100*                  of CALC-TRANS-SEQ-NO (batch) or an in-memory   *
+007200*                  session counter (online), so the key shared    *
+007300*                  with CALC-LEDGER-FILE stays unique across      *
+007400*                  every run and both run modes.                  *
+007500*=================================================================*
+007600*
+007700*-----------------------------------------------------------------*
+007800* ENVIRONMENT DIVISION                                             *
+007900*-----------------------------------------------------------------*
+008000 ENVIRONMENT DIVISION.
+008100 CONFIGURATION SECTION.
+008200 SOURCE-COMPUTER.  IBM-370.
+008300 OBJECT-COMPUTER.  IBM-370.
+008400 INPUT-OUTPUT SECTION.
+008500 FILE-CONTROL.
+008600     SELECT CALC-TRANS-FILE ASSIGN TO 'CALCTRNS'
+008700         ORGANIZATION IS SEQUENTIAL
+008800         FILE STATUS IS CALC-TRANS-FILE-STATUS.
+008900 
+009000     SELECT CALC-RESULT-FILE ASSIGN TO 'CALCOUT'
+009100         ORGANIZATION IS SEQUENTIAL
+009200         FILE STATUS IS CALC-RESULT-FILE-STATUS.
+009300
+009400     SELECT CALC-AUDIT-FILE ASSIGN TO 'CALCAUDT'
+009500         ORGANIZATION IS SEQUENTIAL
+009600         FILE STATUS IS CALC-AUD-FILE-STATUS.
+009700
+009800     SELECT CALC-CKPT-FILE ASSIGN TO 'CALCCKPT'
+009900         ORGANIZATION IS SEQUENTIAL
+010000         FILE STATUS IS CALC-CKPT-FILE-STATUS.
+010100
+010200     SELECT CALC-LEDGER-FILE ASSIGN TO 'CALCLEDG'
+010300         ORGANIZATION IS SEQUENTIAL
+010400         FILE STATUS IS CALC-LEDGER-FILE-STATUS.
+010500
+010600     SELECT CALC-TRANSID-FILE ASSIGN TO 'CALCTIDF'
+010700         ORGANIZATION IS SEQUENTIAL
+010800         FILE STATUS IS CALC-TRANSID-FILE-STATUS.
+010900
+011000*-----------------------------------------------------------------*
+011100* DATA DIVISION                                                    *
+011200*-----------------------------------------------------------------*
+011300 DATA DIVISION.
+011400 FILE SECTION.
+011500 FD  CALC-TRANS-FILE
+011600     RECORDING MODE IS F
+011700     LABEL RECORDS ARE STANDARD.
+011800     COPY CALCTRN.
+011900 
+012000 FD  CALC-RESULT-FILE
+012100     RECORDING MODE IS F
+012200     LABEL RECORDS ARE STANDARD.
+012300     COPY CALCRES.
+012400
+012500 FD  CALC-AUDIT-FILE
+012600     RECORDING MODE IS F
+012700     LABEL RECORDS ARE STANDARD.
+012800     COPY CALCAUD.
+012900
+013000 FD  CALC-CKPT-FILE
+013100     RECORDING MODE IS F
+013200     LABEL RECORDS ARE STANDARD.
+013300     COPY CALCCKPT.
+013400
+013500 FD  CALC-LEDGER-FILE
+013600     RECORDING MODE IS F
+013700     LABEL RECORDS ARE STANDARD.
+013800     COPY CALCLEDG.
+013900
+014000 FD  CALC-TRANSID-FILE
+014100     RECORDING MODE IS F
+014200     LABEL RECORDS ARE STANDARD.
+014300     COPY CALCTID.
+014400
+014500 WORKING-STORAGE SECTION.
+014600*-----------------------------------------------------------------*
+014700* CORE CALCULATION FIELDS (ORIGINAL)                                *
+014800*-----------------------------------------------------------------*
+014900 01  NUM1             PIC S9(9)V99.
+015000 01  NUM2             PIC S9(9)V99.
+015100 01  RESULT           PIC S9(9)V99.
+015200 01  OPERATOR         PIC X.
+015300 01  CONTINUE-FLAG    PIC X VALUE 'T'.
+015400 01  ACCUMULATOR      PIC S9(9)V99 VALUE ZERO.
+015500 01  DIV-BY-ZERO-MSG  PIC X(28)
+015600     VALUE 'Blad: dzielenie przez zero.'.
+015700 01  CALC-INVALID-NUMBER-MSG  PIC X(36)
+015800     VALUE 'Blad: wartosc niepoprawna, powtorz.'.
+015900 01  CALC-OVERFLOW-MSG  PIC X(31)
+016000     VALUE 'Blad: przekroczenie zakresu.'.
+016100
+016200*-----------------------------------------------------------------*
+016300* BATCH / RUN-MODE CONTROL FIELDS - CALC-COMMAND-LINE holds a     *
+016400* working copy of the text handed in on CALC-PARM-AREA (see the  *
+016500* LINKAGE SECTION) so the rest of 1000-INITIALIZE can go on       *
+016600* scanning it the same way regardless of how long the actual     *
+016700* JCL PARM= text was.                                             *
+016800*-----------------------------------------------------------------*
+016900 01  CALC-COMMAND-LINE        PIC X(20) VALUE SPACES.
+017000
+017100 01  CALC-RUN-MODE-SW         PIC X(01) VALUE 'O'.
+017200     88  CALC-RUN-MODE-IS-BATCH        VALUE 'B'.
+017300     88  CALC-RUN-MODE-IS-ONLINE       VALUE 'O'.
+017400
+017500*-----------------------------------------------------------------*
+017600* OPERATOR IDENTIFICATION - obtained once at startup and stamped *
+017700* onto every CALC-AUDIT-FILE entry written during the run.        *
+017800*-----------------------------------------------------------------*
+017900 01  CALC-OPERATOR-ID         PIC X(08) VALUE SPACES.
+018000
+018100 01  CALC-TRANS-EOF-SW        PIC X(01) VALUE 'N'.
+018200     88  CALC-TRANS-EOF                VALUE 'Y'.
+018300     88  CALC-TRANS-NOT-EOF            VALUE 'N'.
+018400 
+018500 01  CALC-TRANS-FILE-STATUS   PIC X(02) VALUE '00'.
+018600 01  CALC-RESULT-FILE-STATUS  PIC X(02) VALUE '00'.
+018700 01  CALC-AUD-FILE-STATUS     PIC X(02) VALUE '00'.
+018800 01  CALC-CKPT-FILE-STATUS    PIC X(02) VALUE '00'.
+018900 01  CALC-LEDGER-FILE-STATUS  PIC X(02) VALUE '00'.
+019000 01  CALC-TRANSID-FILE-STATUS PIC X(02) VALUE '00'.
+019100
+019200*-----------------------------------------------------------------*
+019300* RESTART / CHECKPOINT CONTROL FIELDS                               *
+019400*-----------------------------------------------------------------*
+019500 01  CALC-CKPT-INTERVAL       PIC 9(04) COMP VALUE 0050.
+019600 01  CALC-RECORDS-SINCE-CKPT  PIC 9(04) COMP VALUE ZERO.
+019700 01  CALC-SINCE-TRANSID-WRT   PIC 9(04) COMP VALUE ZERO.
+019800 01  CALC-RESTART-SEQ-NO      PIC 9(06) VALUE ZERO.
+019900     88  CALC-IS-NOT-RESTART        VALUE 000000.
+020000     88  CALC-IS-RESTART            VALUE 000001 THRU 999999.
+020100
+020200*-----------------------------------------------------------------*
+020300* ACCUMULATOR CONTROL FIELD (ONLINE MODE)                           *
+020400*-----------------------------------------------------------------*
+020500 01  CALC-USE-ACCUM-SW        PIC X(01) VALUE 'N'.
+020600     88  CALC-USE-ACCUMULATOR          VALUE 'T'.
+020700     88  CALC-NOT-USE-ACCUMULATOR      VALUE 'N'.
+020800
+020900*-----------------------------------------------------------------*
+021000* TRANSACTION IDENTIFIER - shared key between the audit log and  *
+021100* the ledger export, set just before each one is written.  Both  *
+021200* CALC-AUDIT-FILE and CALC-LEDGER-FILE are appended to run after  *
+021300* run, so the value is issued from the persistent CALC-TRANSID-  *
+021400* FILE counter (PERFORM 7000/7100, THRU) rather than from        *
+021500* CALC-TRANS-SEQ-NO (which restarts at 1 in every new batch       *
+021600* file) or an in-memory counter (which restarts at 1 every time   *
+021700* the program is invoked online) - either of those would let a   *
+021800* later run stamp an ID that collides with an earlier one.        *
+021900* CALC-TRANSID-FILE is only physically rewritten every            *
+022000* CALC-CKPT-INTERVAL transactions (CALC-SINCE-TRANSID-WRT), the    *
+022100* same open/write/close-per-interval idiom used for               *
+022200* CALC-CKPT-FILE, plus once more unconditionally at 9000-         *
+022300* TERMINATE, instead of paying the open/write/close cost on       *
+022400* every single transaction of a multi-thousand-record batch run.  *
+022500*-----------------------------------------------------------------*
+022600 01  CALC-TRANS-ID-CURRENT    PIC 9(08) VALUE ZERO.
+022700
+022800*-----------------------------------------------------------------*
+022900* AUDIT LOG CONTROL FIELDS                                          *
+023000*-----------------------------------------------------------------*
+023100 01  CALC-DIV-ZERO-SW         PIC X(01) VALUE 'N'.
+023200     88  CALC-DIV-ZERO-OCCURRED        VALUE 'Y'.
+023300     88  CALC-DIV-ZERO-DID-NOT-OCCUR   VALUE 'N'.
+023400 01  CALC-OVERFLOW-SW         PIC X(01) VALUE 'N'.
+023500     88  CALC-OVERFLOW-OCCURRED        VALUE 'Y'.
+023600     88  CALC-OVERFLOW-DID-NOT-OCCUR   VALUE 'N'.
+023700 01  CALC-BAD-OPERATOR-SW     PIC X(01) VALUE 'N'.
+023800     88  CALC-BAD-OPERATOR-OCCURRED        VALUE 'Y'.
+023900     88  CALC-BAD-OPERATOR-DID-NOT-OCCUR   VALUE 'N'.
+024000
+024100*-----------------------------------------------------------------*
+024200 LINKAGE SECTION.
+024300*-----------------------------------------------------------------*
+024400* CALC-PARM-AREA - the PARM= text coded on the EXEC statement      *
+024500* that invokes this job step, in the standard length-prefixed     *
+024600* form the supervisor builds it in: a two-byte binary length      *
+024700* followed by the parameter text itself.  1000-INITIALIZE reads   *
+024800* BATCH and the operator ID out of CALC-PARM-TEXT the same way    *
+024900* it always has, just sourced from here instead of a PC-style     *
+025000* command line.                                                   *
+025100*-----------------------------------------------------------------*
+025200 01  CALC-PARM-AREA.
+025300     05  CALC-PARM-LENGTH     PIC S9(04) COMP.
+025400     05  CALC-PARM-TEXT       PIC X(20).
+025500
+025600*-----------------------------------------------------------------*
+025700* PROCEDURE DIVISION                                                *
+025800*-----------------------------------------------------------------*
+025900 PROCEDURE DIVISION USING CALC-PARM-AREA.
+026000*=================================================================*
+026100* MAIN-PARAGRAPH - decides online vs batch and drives the run.    *
+026200*=================================================================*
+026300 MAIN-PARAGRAPH.
+026400     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+026500 
+026600     IF CALC-RUN-MODE-IS-BATCH
+026700         PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+026800     ELSE
+026900         PERFORM 3000-PROCESS-ONLINE THRU 3000-EXIT
+027000     END-IF
+027100 
+027200     PERFORM 9000-TERMINATE THRU 9000-EXIT
+027300 
+027400     STOP RUN.
+027500 
+027600*=================================================================*
+027700* 1000-INITIALIZE - one-time setup, figures out the run mode.     *
+027800*=================================================================*
+027900 1000-INITIALIZE.
+028000     DISPLAY '=== Kalkulator COBOL ==='
+028100
+028200     MOVE SPACES TO CALC-COMMAND-LINE
+028300     IF CALC-PARM-LENGTH > 0
+028400         MOVE CALC-PARM-TEXT TO CALC-COMMAND-LINE
+028500     END-IF
+028600     IF CALC-COMMAND-LINE(1:5) = 'BATCH'
+028700         SET CALC-RUN-MODE-IS-BATCH TO TRUE
+028800         MOVE CALC-COMMAND-LINE(7:8) TO CALC-OPERATOR-ID
+028900         IF CALC-OPERATOR-ID = SPACES
+029000             MOVE 'BATCH' TO CALC-OPERATOR-ID
+029100         END-IF
+029200     ELSE
+029300         SET CALC-RUN-MODE-IS-ONLINE TO TRUE
+029400         DISPLAY 'Podaj identyfikator operatora:'
+029500         ACCEPT CALC-OPERATOR-ID
+029600     END-IF
+029700
+029800     PERFORM 1100-OPEN-AUDIT-FILE    THRU 1100-EXIT
+029900     PERFORM 1200-OPEN-LEDGER-FILE   THRU 1200-EXIT
+030000     PERFORM 1300-READ-LAST-TRANS-ID THRU 1300-EXIT.
+030100 1000-EXIT.
+030200     EXIT.
+030300
+030400*=================================================================*
+030500* 1100-OPEN-AUDIT-FILE - CALC-AUDIT-FILE is appended to on every  *
+030600* run, but OPEN EXTEND does not create a missing file, so the      *
+030700* very first run (or any run against a fresh CALCAUDT) must fall  *
+030800* back to OPEN OUTPUT instead of failing on file status '35'.      *
+030900*=================================================================*
+031000 1100-OPEN-AUDIT-FILE.
+031100     OPEN EXTEND CALC-AUDIT-FILE
+031200     IF CALC-AUD-FILE-STATUS = '35'
+031300         OPEN OUTPUT CALC-AUDIT-FILE
+031400     END-IF.
+031500 1100-EXIT.
+031600     EXIT.
+031700
+031800*=================================================================*
+031900* 1200-OPEN-LEDGER-FILE - same first-time fallback as 1100, for   *
+032000* CALC-LEDGER-FILE.                                                *
+032100*=================================================================*
+032200 1200-OPEN-LEDGER-FILE.
+032300     OPEN EXTEND CALC-LEDGER-FILE
+032400     IF CALC-LEDGER-FILE-STATUS = '35'
+032500         OPEN OUTPUT CALC-LEDGER-FILE
+032600     END-IF.
+032700 1200-EXIT.
+032800     EXIT.
+032900
+033000*=================================================================*
+033100* 1300-READ-LAST-TRANS-ID - recovers the last transaction ID      *
+033200* issued by any prior run, online or batch, so 7100-ISSUE-TRANS-  *
+033300* ID carries on from there instead of starting over at 1 and      *
+033400* colliding with an ID already stamped on the audit log or        *
+033500* ledger.  Starts at zero when CALC-TRANSID-FILE does not exist   *
+033600* yet, the same first-run case 2050-READ-CHECKPOINT handles.      *
+033700*=================================================================*
+033800 1300-READ-LAST-TRANS-ID.
+033900     MOVE ZERO TO CALC-TRANS-ID-CURRENT
+034000     OPEN INPUT CALC-TRANSID-FILE
+034100     IF CALC-TRANSID-FILE-STATUS = '00'
+034200         READ CALC-TRANSID-FILE
+034300             NOT AT END
+034400                 MOVE CALC-TRANSID-LAST-ISSUED
+034500                     TO CALC-TRANS-ID-CURRENT
+034600         END-READ
+034700         CLOSE CALC-TRANSID-FILE
+034800     END-IF.
+034900 1300-EXIT.
+035000     EXIT.
+035100
+035200*=================================================================*
+035300* 2000-PROCESS-BATCH - drives CALC-TRANS-FILE end to end.         *
+035400*=================================================================*
+035500 2000-PROCESS-BATCH.
+035600     PERFORM 2050-READ-CHECKPOINT THRU 2050-EXIT
+035700     OPEN INPUT  CALC-TRANS-FILE
+035800
+035900     IF CALC-TRANS-FILE-STATUS = '00'
+036000         IF CALC-IS-RESTART
+036100             OPEN EXTEND CALC-RESULT-FILE
+036200             IF CALC-RESULT-FILE-STATUS = '35'
+036300                 OPEN OUTPUT CALC-RESULT-FILE
+036400             END-IF
+036500         ELSE
+036600             OPEN OUTPUT CALC-RESULT-FILE
+036700         END-IF
+036800
+036900         PERFORM 2100-READ-TRANS-RECORD THRU 2100-EXIT
+037000
+037100         PERFORM 2200-PROCESS-TRANS-RECORD THRU 2200-EXIT
+037200             UNTIL CALC-TRANS-EOF
+037300
+037400         PERFORM 2400-CLEAR-CHECKPOINT THRU 2400-EXIT
+037500         CLOSE CALC-TRANS-FILE
+037600         CLOSE CALC-RESULT-FILE
+037700     ELSE
+037800         DISPLAY 'Blad otwarcia CALC-TRANS-FILE, status: '
+037900             CALC-TRANS-FILE-STATUS
+038000     END-IF.
+038100 2000-EXIT.
+038200     EXIT.
+038300
+038400*=================================================================*
+038500* 2050-READ-CHECKPOINT - recovers the restart point left by a    *
+038600* prior run, if any, so already-posted transactions are skipped. *
+038700*=================================================================*
+038800 2050-READ-CHECKPOINT.
+038900     MOVE ZERO TO CALC-RESTART-SEQ-NO
+039000     OPEN INPUT CALC-CKPT-FILE
+039100     IF CALC-CKPT-FILE-STATUS = '00'
+039200         READ CALC-CKPT-FILE
+039300             NOT AT END
+039400                 MOVE CALC-CKPT-LAST-SEQ-NO TO CALC-RESTART-SEQ-NO
+039500         END-READ
+039600         CLOSE CALC-CKPT-FILE
+039700     END-IF.
+039800 2050-EXIT.
+039900     EXIT.
+040000
+040100 2100-READ-TRANS-RECORD.
+040200     READ CALC-TRANS-FILE
+040300         AT END
+040400             SET CALC-TRANS-EOF TO TRUE
+040500     END-READ.
+040600 2100-EXIT.
+040700     EXIT.
+040800 
+040900 2200-PROCESS-TRANS-RECORD.
+041000     IF CALC-TRANS-SEQ-NO > CALC-RESTART-SEQ-NO
+041100         MOVE CALC-TRANS-NUM1     TO NUM1
+041200         MOVE CALC-TRANS-OPERATOR TO OPERATOR
+041300         MOVE CALC-TRANS-NUM2     TO NUM2
+041400         PERFORM 7000-ISSUE-TRANS-ID THRU 7000-EXIT
+041500
+041600         PERFORM 4000-CALCULATE THRU 4000-EXIT
+041700         PERFORM 5000-WRITE-AUDIT-RECORD THRU 5000-EXIT
+041800         PERFORM 6000-WRITE-LEDGER-RECORD THRU 6000-EXIT
+041900
+042000         MOVE CALC-TRANS-SEQ-NO   TO CALC-RESULT-SEQ-NO
+042100         MOVE NUM1                TO CALC-RESULT-NUM1
+042200         MOVE OPERATOR            TO CALC-RESULT-OPERATOR
+042300         MOVE NUM2                TO CALC-RESULT-NUM2
+042400         MOVE RESULT              TO CALC-RESULT-VALUE
+042500
+042600         IF CALC-DIV-ZERO-OCCURRED
+042700             SET CALC-RESULT-IS-DIV-ZERO TO TRUE
+042800         ELSE
+042900             IF CALC-OVERFLOW-OCCURRED
+043000                 SET CALC-RESULT-IS-OVERFLOW TO TRUE
+043100             ELSE
+043200                 IF CALC-BAD-OPERATOR-OCCURRED
+043300                     SET CALC-RESULT-IS-BAD-OPER TO TRUE
+043400                 ELSE
+043500                     SET CALC-RESULT-IS-OK TO TRUE
+043600                 END-IF
+043700             END-IF
+043800         END-IF
+043900
+044000         WRITE CALC-RESULT-RECORD
+044100
+044200         ADD 1 TO CALC-RECORDS-SINCE-CKPT
+044300         IF CALC-RECORDS-SINCE-CKPT >= CALC-CKPT-INTERVAL
+044400             PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+044500         END-IF
+044600     END-IF
+044700     PERFORM 2100-READ-TRANS-RECORD THRU 2100-EXIT.
+044800 2200-EXIT.
+044900     EXIT.
+045000
+045100*=================================================================*
+045200* 2300-WRITE-CHECKPOINT - records the last transaction sequence  *
+045300* number posted, so a restarted run can resume just past it.     *
+045400*=================================================================*
+045500 2300-WRITE-CHECKPOINT.
+045600     MOVE CALC-TRANS-SEQ-NO TO CALC-CKPT-LAST-SEQ-NO
+045700     OPEN OUTPUT CALC-CKPT-FILE
+045800     WRITE CALC-CKPT-RECORD
+045900     CLOSE CALC-CKPT-FILE
+046000     MOVE ZERO TO CALC-RECORDS-SINCE-CKPT.
+046100 2300-EXIT.
+046200     EXIT.
+046300
+046400*=================================================================*
+046500* 2400-CLEAR-CHECKPOINT - once CALC-TRANS-FILE has been read to    *
+046600* end of file with no abend, the run is complete, so the leftover  *
+046700* checkpoint is reset to zero; otherwise the NEXT invocation would  *
+046800* be mistaken for a restart of THIS run and skip every record of   *
+046900* an unrelated, later CALC-TRANS-FILE.                              *
+047000*=================================================================*
+047100 2400-CLEAR-CHECKPOINT.
+047200     MOVE ZERO TO CALC-CKPT-LAST-SEQ-NO
+047300     OPEN OUTPUT CALC-CKPT-FILE
+047400     WRITE CALC-CKPT-RECORD
+047500     CLOSE CALC-CKPT-FILE.
+047600 2400-EXIT.
+047700     EXIT.
+047800
+047900
+048000*=================================================================*
+048100* 3000-PROCESS-ONLINE - the original terminal-driven loop.        *
+048200*=================================================================*
+048300 3000-PROCESS-ONLINE.
+048400     PERFORM 3100-PROCESS-ONE-CALCULATION THRU 3100-EXIT
+048500         UNTIL CONTINUE-FLAG = 'N'.
+048600 3000-EXIT.
+048700     EXIT.
+048800 
+048900 3100-PROCESS-ONE-CALCULATION.
+049000     IF CALC-USE-ACCUMULATOR
+049100         MOVE ACCUMULATOR TO NUM1
+049200     ELSE
+049300         PERFORM 3110-ACCEPT-NUM1 THRU 3110-EXIT
+049400             WITH TEST AFTER
+049500             UNTIL NUM1 IS NUMERIC
+049600     END-IF
+049700
+049800     DISPLAY 'Podaj operator (+, -, *, /):'
+049900     ACCEPT OPERATOR
+050000
+050100     PERFORM 3120-ACCEPT-NUM2 THRU 3120-EXIT
+050200         WITH TEST AFTER
+050300         UNTIL NUM2 IS NUMERIC
+050400
+050500     PERFORM 7000-ISSUE-TRANS-ID THRU 7000-EXIT
+050600     PERFORM 4000-CALCULATE THRU 4000-EXIT
+050700     PERFORM 5000-WRITE-AUDIT-RECORD THRU 5000-EXIT
+050800     PERFORM 6000-WRITE-LEDGER-RECORD THRU 6000-EXIT
+050900     MOVE RESULT TO ACCUMULATOR
+051000
+051100     DISPLAY 'Czy chcesz kontynuowac? (T/N):'
+051200     ACCEPT CONTINUE-FLAG
+051300     MOVE FUNCTION UPPER-CASE(CONTINUE-FLAG) TO CONTINUE-FLAG
+051400     SET CALC-NOT-USE-ACCUMULATOR TO TRUE
+051500     IF CONTINUE-FLAG = 'T'
+051600         PERFORM 3130-ASK-USE-ACCUMULATOR THRU 3130-EXIT
+051700     END-IF.
+051800 3100-EXIT.
+051900     EXIT.
+052000
+052100*=================================================================*
+052200* 3130-ASK-USE-ACCUMULATOR - offers to carry RESULT into the      *
+052300* next calculation's NUM1, like M+ / MR on a desk calculator.     *
+052400*=================================================================*
+052500 3130-ASK-USE-ACCUMULATOR.
+052600     DISPLAY 'Czy uzyc poprzedniego wyniku jako pierwszej'
+052700     DISPLAY 'liczby? (T/N):'
+052800     ACCEPT CALC-USE-ACCUM-SW
+052900     MOVE FUNCTION UPPER-CASE(CALC-USE-ACCUM-SW)
+053000         TO CALC-USE-ACCUM-SW.
+053100 3130-EXIT.
+053200     EXIT.
+053300
+053400*=================================================================*
+053500* 3110-ACCEPT-NUM1 / 3120-ACCEPT-NUM2 - re-prompted by the        *
+053600* caller until the operator keys in a numeric value, so a        *
+053700* mistyped letter never reaches COMPUTE.                          *
+053800*=================================================================*
+053900 3110-ACCEPT-NUM1.
+054000     DISPLAY 'Podaj pierwsza liczbe:'
+054100     ACCEPT NUM1
+054200     IF NUM1 NOT NUMERIC
+054300         DISPLAY CALC-INVALID-NUMBER-MSG
+054400     END-IF.
+054500 3110-EXIT.
+054600     EXIT.
+054700
+054800 3120-ACCEPT-NUM2.
+054900     DISPLAY 'Podaj druga liczbe:'
+055000     ACCEPT NUM2
+055100     IF NUM2 NOT NUMERIC
+055200         DISPLAY CALC-INVALID-NUMBER-MSG
+055300     END-IF.
+055400 3120-EXIT.
+055500     EXIT.
+055600
+055700
+055800*=================================================================*
+055900* 4000-CALCULATE - the arithmetic itself, shared by online and    *
+056000* batch processing so both modes apply identical business rules. *
+056100*=================================================================*
+056200 4000-CALCULATE.
+056300     SET CALC-DIV-ZERO-DID-NOT-OCCUR      TO TRUE
+056400     SET CALC-OVERFLOW-DID-NOT-OCCUR      TO TRUE
+056500     SET CALC-BAD-OPERATOR-DID-NOT-OCCUR  TO TRUE
+056600     MOVE ZERO TO RESULT
+056700     EVALUATE OPERATOR
+056800         WHEN '+'
+056900             COMPUTE RESULT = NUM1 + NUM2
+057000                 ON SIZE ERROR
+057100                     SET CALC-OVERFLOW-OCCURRED TO TRUE
+057200                     DISPLAY CALC-OVERFLOW-MSG
+057300             END-COMPUTE
+057400             IF CALC-OVERFLOW-DID-NOT-OCCUR
+057500                 DISPLAY 'Wynik: ' RESULT
+057600             END-IF
+057700         WHEN '-'
+057800             COMPUTE RESULT = NUM1 - NUM2
+057900                 ON SIZE ERROR
+058000                     SET CALC-OVERFLOW-OCCURRED TO TRUE
+058100                     DISPLAY CALC-OVERFLOW-MSG
+058200             END-COMPUTE
+058300             IF CALC-OVERFLOW-DID-NOT-OCCUR
+058400                 DISPLAY 'Wynik: ' RESULT
+058500             END-IF
+058600         WHEN '*'
+058700             COMPUTE RESULT ROUNDED = NUM1 * NUM2
+058800                 ON SIZE ERROR
+058900                     SET CALC-OVERFLOW-OCCURRED TO TRUE
+059000                     DISPLAY CALC-OVERFLOW-MSG
+059100             END-COMPUTE
+059200             IF CALC-OVERFLOW-DID-NOT-OCCUR
+059300                 DISPLAY 'Wynik: ' RESULT
+059400             END-IF
+059500         WHEN '/'
+059600             IF NUM2 = 0
+059700                 SET CALC-DIV-ZERO-OCCURRED TO TRUE
+059800                 DISPLAY DIV-BY-ZERO-MSG
+059900             ELSE
+060000                 COMPUTE RESULT ROUNDED = NUM1 / NUM2
+060100                 DISPLAY 'Wynik: ' RESULT
+060200             END-IF
+060300         WHEN OTHER
+060400             SET CALC-BAD-OPERATOR-OCCURRED TO TRUE
+060500             DISPLAY 'Nieznany operator.'
+060600     END-EVALUATE.
+060700 4000-EXIT.
+060800     EXIT.
+060900
+061000*=================================================================*
+061100* 5000-WRITE-AUDIT-RECORD - appends one CALC-AUDIT-FILE entry for *
+061200* the transaction just calculated, online or batch alike.        *
+061300*=================================================================*
+061400 5000-WRITE-AUDIT-RECORD.
+061500     MOVE CALC-TRANS-ID-CURRENT TO CALC-AUD-TRANS-ID
+061600     ACCEPT CALC-AUD-DATE FROM DATE YYYYMMDD
+061700     ACCEPT CALC-AUD-TIME FROM TIME
+061800     MOVE NUM1                TO CALC-AUD-NUM1
+061900     MOVE OPERATOR            TO CALC-AUD-OPERATOR
+062000     MOVE NUM2                TO CALC-AUD-NUM2
+062100     MOVE RESULT              TO CALC-AUD-RESULT
+062200     IF CALC-DIV-ZERO-OCCURRED
+062300         SET CALC-AUD-DIV-ZERO TO TRUE
+062400     ELSE
+062500         SET CALC-AUD-NO-DIV-ZERO TO TRUE
+062600     END-IF
+062700     IF CALC-OVERFLOW-OCCURRED
+062800         SET CALC-AUD-OVERFLOW TO TRUE
+062900     ELSE
+063000         SET CALC-AUD-NO-OVERFLOW TO TRUE
+063100     END-IF
+063200     MOVE CALC-OPERATOR-ID    TO CALC-AUD-OPERATOR-ID
+063300     WRITE CALC-AUDIT-RECORD.
+063400 5000-EXIT.
+063500     EXIT.
+063600
+063700*=================================================================*
+063800* 6000-WRITE-LEDGER-RECORD - posts one CALC-LEDGER-FILE entry     *
+063900* for an accepted RESULT, keyed by the same transaction          *
+064000* identifier used on the CALC-AUDIT-FILE entry, for downstream   *
+064100* ledger postings.  Skipped when the transaction did not         *
+064200* produce a usable RESULT.                                       *
+064300*=================================================================*
+064400 6000-WRITE-LEDGER-RECORD.
+064500     IF CALC-DIV-ZERO-DID-NOT-OCCUR
+064600         AND CALC-OVERFLOW-DID-NOT-OCCUR
+064700         AND CALC-BAD-OPERATOR-DID-NOT-OCCUR
+064800         MOVE CALC-TRANS-ID-CURRENT TO CALC-LEDG-TRANS-ID
+064900         ACCEPT CALC-LEDG-POST-DATE FROM DATE YYYYMMDD
+065000         MOVE RESULT                TO CALC-LEDG-AMOUNT
+065100         WRITE CALC-LEDGER-RECORD
+065200     END-IF.
+065300 6000-EXIT.
+065400     EXIT.
+065500
+065600*=================================================================*
+065700* 7000-ISSUE-TRANS-ID - hands out the next transaction ID.  The   *
+065800* new value is only physically posted to CALC-TRANSID-FILE every  *
+065900* CALC-CKPT-INTERVAL transactions (7100), the same interval       *
+066000* 2300-WRITE-CHECKPOINT uses for CALC-CKPT-FILE, instead of       *
+066100* paying an open/write/close cycle on every single transaction   *
+066200* of a multi-thousand-record batch run.  9000-TERMINATE performs  *
+066300* 7100 once more, unconditionally, so a clean shutdown never      *
+066400* leaves the last few IDs unposted.                                *
+066500*=================================================================*
+066600 7000-ISSUE-TRANS-ID.
+066700     ADD 1 TO CALC-TRANS-ID-CURRENT
+066800     MOVE CALC-TRANS-ID-CURRENT TO CALC-TRANSID-LAST-ISSUED
+066900     ADD 1 TO CALC-SINCE-TRANSID-WRT
+067000     IF CALC-SINCE-TRANSID-WRT >= CALC-CKPT-INTERVAL
+067100         PERFORM 7100-WRITE-TRANSID-FILE THRU 7100-EXIT
+067200     END-IF.
+067300 7000-EXIT.
+067400     EXIT.
+067500
+067600*=================================================================*
+067700* 7100-WRITE-TRANSID-FILE - physically posts CALC-TRANS-ID-       *
+067800* CURRENT to CALC-TRANSID-FILE, called from 7000 every            *
+067900* CALC-CKPT-INTERVAL transactions and once more, unconditionally, *
+068000* from 9000-TERMINATE.                                            *
+068100*=================================================================*
+068200 7100-WRITE-TRANSID-FILE.
+068300     OPEN OUTPUT CALC-TRANSID-FILE
+068400     WRITE CALC-TRANSID-RECORD
+068500     CLOSE CALC-TRANSID-FILE
+068600     MOVE ZERO TO CALC-SINCE-TRANSID-WRT.
+068700 7100-EXIT.
+068800     EXIT.
+068900
+069000*=================================================================*
+069100* 9000-TERMINATE - common sign-off message for either run mode.   *
+069200*=================================================================*
+069300 9000-TERMINATE.
+069400     DISPLAY 'Koniec programu.'
+069500     PERFORM 7100-WRITE-TRANSID-FILE THRU 7100-EXIT
+069600     CLOSE CALC-AUDIT-FILE
+069700     CLOSE CALC-LEDGER-FILE.
+069800 9000-EXIT.
+069900     EXIT.
